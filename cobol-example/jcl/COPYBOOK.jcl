@@ -0,0 +1,61 @@
+//COPYBK   JOB (ACCTNO),'10_COPYBOOK BATCH',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* 10_COPYBOOK - SCHEDULED BATCH STEP                            *
+//*                                                                *
+//* RUNS THE STRUCT-ROW REPORT AGAINST THE DAILY SAMPLE-DATA-FILE *
+//* EXTRACT.  RETURN-CODE 16 MEANS A FILE OPEN OR READ FAILURE -  *
+//* SEE SYSOUT FOR THE 10_COPYBOOK MESSAGE.  RETURN-CODE 0 MEANS  *
+//* A CLEAN RUN, INCLUDING THE CASE WHERE SOME ROWS WERE DIVERTED *
+//* TO REJLIST (CHECK THE "RECORDS REJECTED" COUNT ON SYSOUT).    *
+//*                                                                *
+//* RESTART: IF STEP010 ABENDS OR THE JOB IS CANCELLED PARTWAY    *
+//* THROUGH, RERUN THIS JOB FROM STEP010.  CKPTFILE IS OPENED     *
+//* DISP=MOD SO THE CHECKPOINTS WRITTEN BY THE FAILED RUN ARE     *
+//* STILL THERE; 10_COPYBOOK READS THEM ON STARTUP AND SKIPS ANY  *
+//* VAR-LP ALREADY COMMITTED.  DO NOT DELETE OR RE-CREATE CKPTFILE*
+//* BEFORE A RESTART, OR THE SKIP LOGIC HAS NOTHING TO WORK FROM. *
+//* RPTOUT/REJLIST ARE DISP=MOD TOO, FOR THE SAME REASON: A       *
+//* RESTARTED RUN SKIPS THE VAR-LP ROWS A FAILED RUN ALREADY WROTE*
+//* OUT RATHER THAN REPRODUCING THEM, SO THOSE FILES MUST SURVIVE *
+//* THE ABEND AND BE APPENDED TO, NOT RECREATED.  A DOWNSTREAM JOB*
+//* THAT CONSUMES RPTOUT SHOULD GATE ON THIS JOB'S CONDITION CODE *
+//* (RC=16 MEANS DO NOT USE RPTOUT) RATHER THAN ON WHETHER RPTOUT *
+//* EXISTS, SINCE A PARTIAL RPTOUT IS DELIBERATELY LEFT CATALOGED *
+//* FOR THE NEXT RESTART TO CONTINUE APPENDING TO.                *
+//* FOR A COMPLETE RERUN OF THE WHOLE EXTRACT, EMPTY CKPTFILE     *
+//* FIRST (SEE STEP005 BELOW, NORMALLY COMMENTED OUT).            *
+//*--------------------------------------------------------------*
+//*
+//*STEP005 EXEC PGM=IEFBR14
+//* UNCOMMENT THIS STEP AND ITS DD BELOW ONLY WHEN THE OPERATOR
+//* WANTS TO CLEAR CKPTFILE AND START THE EXTRACT OVER FROM VAR-LP
+//* 1.  LEFT COMMENTED OUT RATHER THAN COND-GATED SINCE THIS IS THE
+//* FIRST STEP OF THE JOB - THERE IS NO PRIOR STEP RETURN CODE FOR
+//* COND TO TEST.
+//*CKPTFILE DD DSN=PROD.COPYBOOK.CKPTFILE,
+//*             DISP=(MOD,DELETE,DELETE),
+//*             SPACE=(TRK,(1,1))
+//*
+//STEP010  EXEC PGM=10_COPYBOOK
+//SAMPIN   DD DSN=PROD.COPYBOOK.SAMPIN,DISP=SHR
+//RPTOUT   DD DSN=PROD.COPYBOOK.RPTOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//REJLIST  DD DSN=PROD.COPYBOOK.REJLIST,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=76,BLKSIZE=0)
+//CKPTFILE DD DSN=PROD.COPYBOOK.CKPTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=2,BLKSIZE=0)
+//* RATETAB IS OPTIONAL - 10_COPYBOOK PASSES VAR-CURRENCY THROUGH
+//* UNCONVERTED WHEN IT IS NOT PRESENT.  FOR A RUN WITH NO
+//* CONVERSION, REPLACE THE DD BELOW WITH //RATETAB DD DUMMY
+//* INSTEAD OF REMOVING IT.
+//RATETAB  DD DSN=PROD.COPYBOOK.RATETAB,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
