@@ -1,30 +1,515 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 10_COPYBOOK.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-          
-           01  struct-headers.
-               02  filler          PIC x(2) VALUE "lp".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "    number".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "   decimal".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "  currency".
-              
-              
-           01  var-line                PIC x(80) VALUE ALL "-".
-            
-           COPY SampleDataRow.
-        
-       PROCEDURE DIVISION.
-           DISPLAY struct-headers.
-           DISPLAY var-line.
-            
-           MOVE 01               TO var-lp.
-           MOVE 3721             TO var-number.
-            
-           DISPLAY struct-row.
-       STOP RUN.
-            
\ No newline at end of file
+000010******************************************************************
+000020*    PROGRAM-ID  : 10_COPYBOOK
+000030*    AUTHOR      : J. HARLOW
+000040*    INSTALLATION: DATA PROCESSING
+000050*    DATE-WRITTEN: 08/08/26
+000060*    DATE-COMPILED:
+000070*
+000080*    READS SAMPLE-DATA-FILE AND PRINTS ONE STRUCT-ROW LINE PER
+000090*    RECORD, SHOWING LP, NUMBER, DECIMAL AND CURRENCY COLUMNS
+000100*    UNDER A COMMON HEADER.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    08/08/26   JH    DERIVE VAR-DECIMAL/VAR-CURRENCY FROM
+000150*                     VAR-NUMBER SO ALL FOUR HEADER COLUMNS
+000160*                     ARE ACTUALLY POPULATED ON THE PRINTED ROW
+000170*    08/08/26   JH    REPLACED THE SINGLE HARDCODED ROW WITH A
+000180*                     READ LOOP OVER SAMPLE-DATA-FILE
+000190*    08/08/26   JH    ADDED CONTROL-TOTAL FOOTER (COUNT, SUM OF
+000200*                     VAR-NUMBER, SUM OF VAR-CURRENCY)
+000210*    08/08/26   JH    ADDED EDIT CHECKS ON VAR-LP/VAR-NUMBER WITH
+000220*                     A REJECT LISTING FOR ROWS THAT FAIL THEM
+000230*    08/08/26   JH    ADDED OUTPUT-FILE - STRUCT-ROW IS NOW ALSO
+000240*                     WRITTEN TO A DOWNSTREAM INTERFACE FILE
+000250*    08/08/26   JH    ADDED PAGE HEADERS WITH PAGE NUMBERS; THE
+000260*                     COLUMN HEADER NOW REPEATS EVERY PAGE
+000270*    08/08/26   JH    ADDED CHECKPOINT/RESTART KEYED ON VAR-LP SO
+000280*                     A RERUN CAN SKIP WORK ALREADY COMMITTED
+000290*    08/08/26   JH    VAR-CURRENCY NOW COMES FROM THE SIGNED
+000300*                     AMOUNT ON THE INPUT RECORD INSTEAD OF BEING
+000310*                     DERIVED FROM VAR-NUMBER, SO DEBITS/CREDITS
+000320*                     DISPLAY WITH THEIR OWN SIGN
+000330*    08/08/26   JH    ADDED AN OPTIONAL RATE-TABLE CONVERSION PASS
+000340*                     THAT CONVERTS VAR-CURRENCY TO USD BEFORE IT
+000350*                     IS DISPLAYED, TOTALED, OR WRITTEN OUT
+000360*    08/08/26   JH    ADDED JCL/COPYBOOK.JCL TO RUN THIS AS A
+000370*                     SCHEDULED BATCH STEP
+000380*    08/08/26   JH    WIDENED VAR-CURRENCY/CT-CURRENCY-TOTAL TO 11
+000390*                     INTEGER DIGITS SO A CONVERTED AMOUNT CANNOT
+000400*                     BE TRUNCATED; GUARDED RATE-TABLE LOADING
+000410*                     AGAINST OVERFLOWING RATE-ENTRY
+000420******************************************************************
+000430 IDENTIFICATION DIVISION.
+000440 PROGRAM-ID. 10_COPYBOOK.
+000450*
+000460 ENVIRONMENT DIVISION.
+000470 INPUT-OUTPUT SECTION.
+000480 FILE-CONTROL.
+000490     SELECT SAMPLE-DATA-FILE ASSIGN TO "SAMPIN"
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS WS-SAMPLE-STATUS.
+000520*
+000530     SELECT REJECT-FILE ASSIGN TO "REJLIST"
+000540         ORGANIZATION IS SEQUENTIAL
+000550         FILE STATUS IS WS-REJECT-STATUS.
+000560*
+000570     SELECT OUTPUT-FILE ASSIGN TO "RPTOUT"
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS WS-OUTPUT-STATUS.
+000600*
+000610     SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+000620         ORGANIZATION IS SEQUENTIAL
+000630         FILE STATUS IS WS-CHECKPOINT-STATUS.
+000640*
+000650     SELECT OPTIONAL RATE-TABLE-FILE ASSIGN TO "RATETAB"
+000660         ORGANIZATION IS SEQUENTIAL
+000670         FILE STATUS IS WS-RATE-STATUS.
+000680*
+000690 DATA DIVISION.
+000700 FILE SECTION.
+000710*
+000720 FD  SAMPLE-DATA-FILE.
+000730 01  SAMPLE-DATA-FILE-REC           PIC X(35).
+000740*
+000750 FD  REJECT-FILE.
+000760 01  REJECT-FILE-REC                PIC X(76).
+000770*
+000780 FD  OUTPUT-FILE.
+000790 01  OUTPUT-FILE-REC                PIC X(40).
+000800*
+000810 FD  CHECKPOINT-FILE.
+000820 01  CHECKPOINT-FILE-REC            PIC X(02).
+000830*
+000840 FD  RATE-TABLE-FILE.
+000850 01  RATE-TABLE-FILE-REC            PIC X(10).
+000860*
+000870 WORKING-STORAGE SECTION.
+000880*
+000890 01  PAGE-HEADER-LINE.
+000900     02  FILLER          PIC X(14) VALUE "10_COPYBOOK - ".
+000910     02  FILLER          PIC X(19) VALUE "STRUCT-ROW REPORT  ".
+000920     02  FILLER          PIC X(06) VALUE "PAGE: ".
+000930     02  PH-PAGE-NUMBER  PIC ZZZ9.
+000940*
+000950 01  STRUCT-HEADERS.
+000960     02  FILLER          PIC X(02) VALUE "lp".
+000970     02  FILLER          PIC X     VALUE "|".
+000980     02  FILLER          PIC X(10) VALUE "    number".
+000990     02  FILLER          PIC X     VALUE "|".
+001000     02  FILLER          PIC X(10) VALUE "   decimal".
+001010     02  FILLER          PIC X     VALUE "|".
+001020     02  FILLER          PIC X(15) VALUE "       currency".
+001030*
+001040 01  VAR-LINE                       PIC X(80) VALUE ALL "-".
+001050*
+001060     COPY SampleDataRow.
+001070*
+001080 01  CONTROL-TOTAL-LINE.
+001090     02  FILLER                      PIC X(18)
+001100             VALUE "RECORDS PROCESSED:".
+001110     02  CT-RECORD-COUNT             PIC ZZZZZZ9.
+001120     02  FILLER                      PIC X(04) VALUE SPACE.
+001130     02  FILLER                      PIC X(13)
+001140             VALUE "NUMBER TOTAL:".
+001150     02  CT-NUMBER-TOTAL             PIC Z(12)9.
+001160     02  FILLER                      PIC X(04) VALUE SPACE.
+001170     02  FILLER                      PIC X(15)
+001180             VALUE "CURRENCY TOTAL:".
+001190     02  CT-CURRENCY-TOTAL           PIC -Z(10)9.99.
+001200*
+001210 01  WS-REJECT-COUNT-ED             PIC ZZZZZZ9.
+001220*
+001230 01  REJECT-RECORD-BUFFER.
+001240     02  RJ-INPUT-DATA               PIC X(35).
+001250     02  FILLER                      PIC X(01) VALUE SPACE.
+001260     02  RJ-REASON                   PIC X(40).
+001270*
+001280 01  WS-SWITCHES.
+001290     02  WS-EOF-SW                   PIC X(01) VALUE "N".
+001300         88  END-OF-FILE                       VALUE "Y".
+001310     02  WS-EDIT-SW                   PIC X(01) VALUE "N".
+001320         88  EDIT-FAILED                         VALUE "Y".
+001330     02  WS-RESTART-SW                 PIC X(01) VALUE "N".
+001340         88  RESTART-IN-PROGRESS                  VALUE "Y".
+001350     02  WS-RATE-EOF-SW                PIC X(01) VALUE "N".
+001360         88  END-OF-RATE-TABLE                    VALUE "Y".
+001370     02  WS-CONVERT-SW                 PIC X(01) VALUE "N".
+001380         88  CONVERT-CURRENCY                     VALUE "Y".
+001390*
+001400 01  WS-FILE-STATUS-FIELDS.
+001410     02  WS-SAMPLE-STATUS             PIC X(02) VALUE "00".
+001420     02  WS-REJECT-STATUS             PIC X(02) VALUE "00".
+001430     02  WS-OUTPUT-STATUS             PIC X(02) VALUE "00".
+001440     02  WS-CHECKPOINT-STATUS         PIC X(02) VALUE "00".
+001450     02  WS-RATE-STATUS               PIC X(02) VALUE "00".
+001460*
+001470 01  WS-COUNTERS.
+001480     02  WS-RECORD-COUNT              PIC 9(07) VALUE ZERO COMP.
+001490     02  WS-REJECT-COUNT              PIC 9(07) VALUE ZERO COMP.
+001500     02  WS-NUMBER-TOTAL               PIC 9(13) VALUE ZERO
+001510             COMP-3.
+001520     02  WS-CURRENCY-TOTAL             PIC S9(11)V99 VALUE ZERO
+001530             COMP-3.
+001540*
+001550 01  WS-REJECT-REASON                  PIC X(40) VALUE SPACE.
+001560*
+001570 01  WS-PAGE-CONTROL.
+001580     02  WS-PAGE-NUMBER                PIC 9(04) VALUE ZERO COMP.
+001590     02  WS-LINE-COUNT                 PIC 9(04) VALUE ZERO COMP.
+001600     02  WS-PAGE-SIZE                  PIC 9(04) VALUE 20 COMP.
+001610*
+001620 01  WS-RESTART-FIELDS.
+001630     02  WS-LAST-CHECKPOINT-LP         PIC 9(02) VALUE ZERO.
+001640     02  WS-CHECKPOINT-INTERVAL        PIC 9(04) VALUE 10 COMP.
+001650     02  WS-CHECKPOINT-QUOTIENT        PIC 9(07) VALUE ZERO COMP.
+001660     02  WS-CHECKPOINT-REMAINDER       PIC 9(04) VALUE ZERO COMP.
+001670*
+001680 01  WS-RATE-TABLE-COUNT               PIC 9(04) VALUE ZERO COMP.
+001690*
+001700 01  WS-CONVERTED-CURRENCY             PIC S9(11)V99 VALUE ZERO
+001710             COMP-3.
+001720*
+001730 01  RATE-TABLE-AREA.
+001740     02  RATE-ENTRY OCCURS 1 TO 20 TIMES
+001750             DEPENDING ON WS-RATE-TABLE-COUNT
+001760             INDEXED BY RATE-IDX.
+001770         03  RT-CURRENCY-CODE         PIC X(03).
+001780         03  RT-RATE                  PIC 9(03)V9(04).
+001790*
+001800 PROCEDURE DIVISION.
+001810*
+001820******************************************************************
+001830*    0000-MAINLINE - OPEN, DRIVE THE READ LOOP, CLOSE
+001840******************************************************************
+001850 0000-MAINLINE.
+001860     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001870     PERFORM 2000-PROCESS-RECORDS THRU 2000-EXIT
+001880         UNTIL END-OF-FILE.
+001890     PERFORM 8000-FINALIZE THRU 8000-EXIT.
+001900     STOP RUN.
+001910*
+001920******************************************************************
+001930*    1000-INITIALIZE - OPEN THE INPUT FILE AND PRIME THE READ
+001940******************************************************************
+001950 1000-INITIALIZE.
+001960     OPEN INPUT SAMPLE-DATA-FILE.
+001970     IF WS-SAMPLE-STATUS NOT = "00"
+001980         DISPLAY "10_COPYBOOK - UNABLE TO OPEN SAMPLE-DATA-FILE "
+001990             "STATUS=" WS-SAMPLE-STATUS
+002000         GO TO 9999-ABEND
+002010     END-IF.
+002020*
+002030*    OPEN EXTEND SO A RESTARTED RUN APPENDS TO REJLIST INSTEAD OF
+002040*    DISCARDING WHAT THE FAILED RUN ALREADY WROTE TO IT; FALL BACK
+002050*    TO OPEN OUTPUT ONLY WHEN THE FILE DOES NOT EXIST YET - THE
+002060*    SAME PATTERN 1200-CHECK-RESTART USES FOR CHECKPOINT-FILE.
+002070     OPEN EXTEND REJECT-FILE.
+002080     IF WS-REJECT-STATUS NOT = "00"
+002090         OPEN OUTPUT REJECT-FILE
+002100     END-IF.
+002110     IF WS-REJECT-STATUS NOT = "00"
+002120         DISPLAY "10_COPYBOOK - UNABLE TO OPEN REJECT-FILE "
+002130             "STATUS=" WS-REJECT-STATUS
+002140         GO TO 9999-ABEND
+002150     END-IF.
+002160*
+002170*    SAME OPEN-EXTEND-WITH-FALLBACK PATTERN FOR RPTOUT.
+002180     OPEN EXTEND OUTPUT-FILE.
+002190     IF WS-OUTPUT-STATUS NOT = "00"
+002200         OPEN OUTPUT OUTPUT-FILE
+002210     END-IF.
+002220     IF WS-OUTPUT-STATUS NOT = "00"
+002230         DISPLAY "10_COPYBOOK - UNABLE TO OPEN OUTPUT-FILE "
+002240             "STATUS=" WS-OUTPUT-STATUS
+002250         GO TO 9999-ABEND
+002260     END-IF.
+002270*
+002280     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+002290*
+002300     PERFORM 1100-LOAD-RATE-TABLE THRU 1100-EXIT.
+002310*
+002320     PERFORM 4100-PRINT-PAGE-HEADER THRU 4100-EXIT.
+002330     PERFORM 2100-READ-SAMPLE-DATA-FILE THRU 2100-EXIT.
+002340 1000-EXIT.
+002350     EXIT.
+002360*
+002370******************************************************************
+002380*    1100-LOAD-RATE-TABLE - OPTIONAL CONVERSION RATES; IF
+002390*    RATE-TABLE-FILE IS NOT PRESENT, VAR-CURRENCY PASSES THROUGH
+002400*    UNCONVERTED
+002410******************************************************************
+002420 1100-LOAD-RATE-TABLE.
+002430     OPEN INPUT RATE-TABLE-FILE.
+002440     IF WS-RATE-STATUS = "00"
+002450         MOVE "Y" TO WS-CONVERT-SW
+002460         PERFORM 1110-READ-RATE-TABLE THRU 1110-EXIT
+002470             UNTIL END-OF-RATE-TABLE
+002480         CLOSE RATE-TABLE-FILE
+002490     END-IF.
+002500 1100-EXIT.
+002510     EXIT.
+002520*
+002530******************************************************************
+002540*    1110-READ-RATE-TABLE - ONE RATE-TABLE ENTRY INTO THE NEXT
+002550*    FREE SLOT OF RATE-TABLE-AREA
+002560******************************************************************
+002570 1110-READ-RATE-TABLE.
+002580     ADD 1 TO WS-RATE-TABLE-COUNT.
+002590*
+002600*    RATE-ENTRY ONLY HAS ROOM FOR 20 ROWS - ABEND RATHER THAN
+002610*    SUBSCRIPT PAST THE TABLE IF RATE-TABLE-FILE HAS MORE.
+002620     IF WS-RATE-TABLE-COUNT > 20
+002630         DISPLAY "10_COPYBOOK - RATE-TABLE-FILE HAS MORE THAN 20 "
+002640             "ENTRIES"
+002650         GO TO 9999-ABEND
+002660     END-IF.
+002670     READ RATE-TABLE-FILE INTO RATE-ENTRY (WS-RATE-TABLE-COUNT).
+002680     IF WS-RATE-STATUS = "10"
+002690         MOVE "Y" TO WS-RATE-EOF-SW
+002700         SUBTRACT 1 FROM WS-RATE-TABLE-COUNT
+002710     ELSE
+002720         IF WS-RATE-STATUS NOT = "00"
+002730             GO TO 9999-ABEND
+002740         END-IF
+002750     END-IF.
+002760 1110-EXIT.
+002770     EXIT.
+002780*
+002790******************************************************************
+002800*    1200-CHECK-RESTART - FIND THE HIGHEST VAR-LP COMMITTED BY A
+002810*    PRIOR RUN'S CHECKPOINTS, IF ANY, AND RE-OPEN THE CHECKPOINT
+002820*    FILE SO THIS RUN CAN GO ON APPENDING TO IT
+002830******************************************************************
+002840 1200-CHECK-RESTART.
+002850     OPEN INPUT CHECKPOINT-FILE.
+002860     IF WS-CHECKPOINT-STATUS = "00"
+002870         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+002880             UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+002890         CLOSE CHECKPOINT-FILE
+002900         IF WS-LAST-CHECKPOINT-LP > ZERO
+002910             MOVE "Y" TO WS-RESTART-SW
+002920             DISPLAY "10_COPYBOOK - RESTARTING AFTER VAR-LP="
+002930                 WS-LAST-CHECKPOINT-LP
+002940         END-IF
+002950         OPEN EXTEND CHECKPOINT-FILE
+002960         IF WS-CHECKPOINT-STATUS NOT = "00"
+002970             OPEN OUTPUT CHECKPOINT-FILE
+002980         END-IF
+002990     ELSE
+003000         OPEN OUTPUT CHECKPOINT-FILE
+003010     END-IF.
+003020 1200-EXIT.
+003030     EXIT.
+003040*
+003050******************************************************************
+003060*    1210-READ-CHECKPOINT - ONE CHECKPOINT RECORD; THE LAST ONE
+003070*    READ IS THE MOST RECENT VAR-LP COMMITTED
+003080******************************************************************
+003090 1210-READ-CHECKPOINT.
+003100     READ CHECKPOINT-FILE INTO WS-LAST-CHECKPOINT-LP.
+003110 1210-EXIT.
+003120     EXIT.
+003130*
+003140******************************************************************
+003150*    2000-PROCESS-RECORDS - ONE PASS OF THE MAIN READ LOOP; THE
+003160*    RECORD IS ALREADY IN SAMPLE-DATA-REC WHEN THIS IS PERFORMED
+003170******************************************************************
+003180 2000-PROCESS-RECORDS.
+003190*
+003200*    A RECORD IS ONLY EVER SKIPPED AS "ALREADY COMMITTED" WHEN ITS
+003210*    VAR-LP IS NUMERIC AND NOT PAST THE CHECKPOINT.  WS-RESTART-SW
+003220*    MUST ONLY BE CLEARED ONCE A ROW NUMERIC AND PAST THE
+003230*    CHECKPOINT IS SEEN - NOT MERELY BECAUSE SOME ROW FAILED
+003240*    EDIT - OR A BAD ROW INSIDE THE SKIP WINDOW WOULD END THE
+003250*    SKIP EARLY AND LET ALREADY-COMMITTED ROWS BEHIND IT BE
+003260*    REPROCESSED.
+003270     IF RESTART-IN-PROGRESS
+003280             AND SD-VAR-LP NUMERIC
+003290             AND SD-VAR-LP NOT > WS-LAST-CHECKPOINT-LP
+003300         CONTINUE
+003310     ELSE
+003320         IF NOT RESTART-IN-PROGRESS
+003330                 OR (SD-VAR-LP NUMERIC
+003340                     AND SD-VAR-LP > WS-LAST-CHECKPOINT-LP)
+003350             MOVE "N" TO WS-RESTART-SW
+003360         END-IF
+003370         PERFORM 3000-EDIT-RECORD THRU 3000-EXIT
+003380         IF EDIT-FAILED
+003390             PERFORM 5000-WRITE-REJECT THRU 5000-EXIT
+003400         ELSE
+003410             PERFORM 4000-BUILD-AND-WRITE-ROW THRU 4000-EXIT
+003420         END-IF
+003430     END-IF.
+003440     PERFORM 2100-READ-SAMPLE-DATA-FILE THRU 2100-EXIT.
+003450 2000-EXIT.
+003460     EXIT.
+003470*
+003480 2100-READ-SAMPLE-DATA-FILE.
+003490     READ SAMPLE-DATA-FILE INTO SAMPLE-DATA-REC.
+003500     IF WS-SAMPLE-STATUS = "10"
+003510         MOVE "Y" TO WS-EOF-SW
+003520     ELSE
+003530         IF WS-SAMPLE-STATUS NOT = "00"
+003540             DISPLAY "10_COPYBOOK - READ ERROR, STATUS="
+003550                 WS-SAMPLE-STATUS
+003560             GO TO 9999-ABEND
+003570         END-IF
+003580     END-IF.
+003590 2100-EXIT.
+003600     EXIT.
+003610*
+003620******************************************************************
+003630*    3000-EDIT-RECORD - VALIDATE VAR-LP/VAR-NUMBER BEFORE THE
+003640*    ROW IS ALLOWED ONTO THE MAIN REPORT
+003650******************************************************************
+003660 3000-EDIT-RECORD.
+003670     MOVE "N" TO WS-EDIT-SW.
+003680     MOVE SPACE TO WS-REJECT-REASON.
+003690     IF SD-VAR-LP NOT NUMERIC
+003700         MOVE "Y" TO WS-EDIT-SW
+003710         MOVE "VAR-LP IS NOT NUMERIC" TO WS-REJECT-REASON
+003720     ELSE
+003730         IF SD-VAR-NUMBER NOT NUMERIC
+003740             MOVE "Y" TO WS-EDIT-SW
+003750             MOVE "VAR-NUMBER IS NOT NUMERIC" TO WS-REJECT-REASON
+003760         ELSE
+003770             IF SD-VAR-NUMBER > 999999999
+003780                 MOVE "Y" TO WS-EDIT-SW
+003790                 MOVE "VAR-NUMBER TOO LARGE FOR VAR-DECIMAL"
+003800                     TO WS-REJECT-REASON
+003810             ELSE
+003820                 IF SD-VAR-CURRENCY-AMT NOT NUMERIC
+003830                     MOVE "Y" TO WS-EDIT-SW
+003840                     MOVE "VAR-CURRENCY IS NOT NUMERIC"
+003850                         TO WS-REJECT-REASON
+003860                 END-IF
+003870             END-IF
+003880         END-IF
+003890     END-IF.
+003900 3000-EXIT.
+003910     EXIT.
+003920*
+003930******************************************************************
+003940*    4000-BUILD-AND-WRITE-ROW - DERIVE DECIMAL/CURRENCY, DISPLAY
+003950*    THE ROW, ACCUMULATE THE CONTROL TOTALS
+003960******************************************************************
+003970 4000-BUILD-AND-WRITE-ROW.
+003980     MOVE SD-VAR-LP TO VAR-LP.
+003990     MOVE SD-VAR-NUMBER TO VAR-NUMBER.
+004000*
+004010*    DECIMAL HAS NO SOURCE OF ITS OWN, SO IT IS STILL DERIVED FROM
+004020*    VAR-NUMBER WITH TWO IMPLIED DECIMAL PLACES.  VAR-CURRENCY IS
+004030*    THE SIGNED AMOUNT CARRIED ON THE INPUT RECORD ITSELF, SO
+004040*    DEBIT (NEGATIVE) AND CREDIT (POSITIVE) ROWS KEEP THEIR SIGN,
+004050*    CONVERTED TO USD BY 4200-CONVERT-CURRENCY WHEN A RATE TABLE
+004060*    ENTRY MATCHES SD-CURRENCY-CODE.
+004070     COMPUTE VAR-DECIMAL  = SD-VAR-NUMBER / 100.
+004080     PERFORM 4200-CONVERT-CURRENCY THRU 4200-EXIT.
+004090     MOVE WS-CONVERTED-CURRENCY TO VAR-CURRENCY.
+004100*
+004110     ADD 1 TO WS-RECORD-COUNT.
+004120     ADD SD-VAR-NUMBER TO WS-NUMBER-TOTAL.
+004130     ADD WS-CONVERTED-CURRENCY TO WS-CURRENCY-TOTAL.
+004140*
+004150     IF WS-LINE-COUNT >= WS-PAGE-SIZE
+004160         PERFORM 4100-PRINT-PAGE-HEADER THRU 4100-EXIT
+004170     END-IF.
+004180     DISPLAY STRUCT-ROW.
+004190     WRITE OUTPUT-FILE-REC FROM STRUCT-ROW.
+004200     ADD 1 TO WS-LINE-COUNT.
+004210*
+004220     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+004230         GIVING WS-CHECKPOINT-QUOTIENT
+004240         REMAINDER WS-CHECKPOINT-REMAINDER.
+004250     IF WS-CHECKPOINT-REMAINDER = ZERO
+004260         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+004270     END-IF.
+004280 4000-EXIT.
+004290     EXIT.
+004300*
+004310******************************************************************
+004320*    4100-PRINT-PAGE-HEADER - START A NEW PAGE: BUMP THE PAGE
+004330*    NUMBER, REPRINT THE PAGE HEADER AND COLUMN HEADINGS
+004340******************************************************************
+004350 4100-PRINT-PAGE-HEADER.
+004360     ADD 1 TO WS-PAGE-NUMBER.
+004370     MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER.
+004380     DISPLAY PAGE-HEADER-LINE.
+004390     DISPLAY STRUCT-HEADERS.
+004400     DISPLAY VAR-LINE.
+004410     MOVE ZERO TO WS-LINE-COUNT.
+004420 4100-EXIT.
+004430     EXIT.
+004440*
+004450******************************************************************
+004460*    4200-CONVERT-CURRENCY - LOOK UP SD-CURRENCY-CODE IN
+004470*    RATE-TABLE-AREA AND CONVERT THE AMOUNT TO USD; AN UNMATCHED
+004480*    CODE OR AN EMPTY TABLE PASSES THE AMOUNT THROUGH UNCHANGED.
+004490*    RATE-ENTRY IS OCCURS DEPENDING ON WS-RATE-TABLE-COUNT, SO
+004500*    THE SEARCH BELOW NEVER READS A SLOT 1100-LOAD-RATE-TABLE
+004510*    DID NOT POPULATE.
+004520******************************************************************
+004530 4200-CONVERT-CURRENCY.
+004540     MOVE SD-VAR-CURRENCY-AMT TO WS-CONVERTED-CURRENCY.
+004550     IF CONVERT-CURRENCY AND WS-RATE-TABLE-COUNT > ZERO
+004560         SET RATE-IDX TO 1
+004570         SEARCH RATE-ENTRY
+004580             AT END
+004590                 CONTINUE
+004600             WHEN RT-CURRENCY-CODE (RATE-IDX) = SD-CURRENCY-CODE
+004610                 COMPUTE WS-CONVERTED-CURRENCY ROUNDED =
+004620                     SD-VAR-CURRENCY-AMT * RT-RATE (RATE-IDX)
+004630         END-SEARCH
+004640     END-IF.
+004650 4200-EXIT.
+004660     EXIT.
+004670*
+004680******************************************************************
+004690*    5000-WRITE-REJECT - COPY THE FAILING RECORD AND THE REASON
+004700*    IT FAILED EDIT TO THE REJECT LISTING
+004710******************************************************************
+004720 5000-WRITE-REJECT.
+004730     ADD 1 TO WS-REJECT-COUNT.
+004740     MOVE SAMPLE-DATA-REC TO RJ-INPUT-DATA.
+004750     MOVE WS-REJECT-REASON TO RJ-REASON.
+004760     WRITE REJECT-FILE-REC FROM REJECT-RECORD-BUFFER.
+004770 5000-EXIT.
+004780     EXIT.
+004790*
+004800******************************************************************
+004810*    6000-WRITE-CHECKPOINT - COMMIT THE CURRENT VAR-LP AS A
+004820*    RESTART POINT SO A LATER RUN CAN PICK UP AFTER IT
+004830******************************************************************
+004840 6000-WRITE-CHECKPOINT.
+004850     MOVE SD-VAR-LP TO CHECKPOINT-FILE-REC.
+004860     WRITE CHECKPOINT-FILE-REC.
+004870 6000-EXIT.
+004880     EXIT.
+004890*
+004900******************************************************************
+004910*    8000-FINALIZE - CONTROL-TOTAL FOOTER, CLOSE EVERYTHING
+004920******************************************************************
+004930 8000-FINALIZE.
+004940     MOVE WS-RECORD-COUNT   TO CT-RECORD-COUNT.
+004950     MOVE WS-NUMBER-TOTAL   TO CT-NUMBER-TOTAL.
+004960     MOVE WS-CURRENCY-TOTAL TO CT-CURRENCY-TOTAL.
+004970     DISPLAY VAR-LINE.
+004980     DISPLAY CONTROL-TOTAL-LINE.
+004990     MOVE WS-REJECT-COUNT TO WS-REJECT-COUNT-ED.
+005000     DISPLAY "10_COPYBOOK - RECORDS REJECTED: "
+005010         WS-REJECT-COUNT-ED.
+005020     CLOSE SAMPLE-DATA-FILE.
+005030     CLOSE REJECT-FILE.
+005040     CLOSE OUTPUT-FILE.
+005050     CLOSE CHECKPOINT-FILE.
+005060 8000-EXIT.
+005070     EXIT.
+005080*
+005090******************************************************************
+005100*    9999-ABEND - FATAL FILE ERROR, SET A NON-ZERO RETURN CODE
+005110*    SO THE SCHEDULER CAN DETECT THE FAILURE AND STOP
+005120******************************************************************
+005130 9999-ABEND.
+005140     MOVE 16 TO RETURN-CODE.
+005150     STOP RUN.
