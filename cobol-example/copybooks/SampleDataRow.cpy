@@ -0,0 +1,43 @@
+000010******************************************************************
+000020*    COPYBOOK    : SAMPLEDATAROW
+000030*    AUTHOR      : J. HARLOW
+000040*    DATE-WRITTEN: 08/08/26
+000050*
+000060*    RECORD LAYOUTS SHARED BY 10_COPYBOOK AND ANY PROGRAM THAT
+000070*    READS SAMPLE-DATA-FILE, WRITES THE FORMATTED OUTPUT FILE,
+000080*    OR WRITES THE REJECT LISTING.  STRUCT-ROW IS THE EDITED,
+000090*    PRINTABLE VIEW OF SAMPLE-DATA-REC USED FOR BOTH DISPLAY AND
+000100*    THE OUTPUT INTERFACE FILE.
+000110*
+000120*    MODIFICATION HISTORY
+000130*    DATE       INIT  DESCRIPTION
+000140*    08/08/26   JH    INITIAL VERSION - STRUCT-ROW LAYOUT
+000150*    08/08/26   JH    ADDED SAMPLE-DATA-REC FOR BATCH INPUT FILE
+000160*    08/08/26   JH    ADDED SIGN TO VAR-CURRENCY, DEBIT/CREDIT
+000170*    08/08/26   JH    ADDED CURRENCY-CODE FOR RATE-TABLE LOOKUP
+000175*    08/08/26   JH    WIDENED VAR-CURRENCY TO 11 INTEGER DIGITS SO
+000176*                     A RATE-TABLE CONVERSION CANNOT OVERFLOW IT
+000180******************************************************************
+000190*
+000200*    EDITED PRINT/OUTPUT LAYOUT - WIDTHS MATCH STRUCT-HEADERS
+000210*
+000220 01  STRUCT-ROW.
+000230     02  VAR-LP                  PIC 9(02).
+000240     02  FILLER                  PIC X        VALUE "|".
+000250     02  VAR-NUMBER              PIC 9(10).
+000260     02  FILLER                  PIC X        VALUE "|".
+000270     02  VAR-DECIMAL             PIC ZZZZZZ9.99.
+000280     02  FILLER                  PIC X        VALUE "|".
+000285*    11 INTEGER DIGITS - WIDE ENOUGH TO HOLD A CONVERTED AMOUNT
+000286*    WITHOUT TRUNCATING, NOT JUST THE RAW SD-VAR-CURRENCY-AMT
+000290     02  VAR-CURRENCY            PIC -Z(10)9.99.
+000300*
+000310*    RAW INPUT/INTERFACE RECORD - ONE ROW OF SAMPLE-DATA-FILE
+000320*
+000330 01  SAMPLE-DATA-REC.
+000340     02  SD-VAR-LP               PIC 9(02).
+000350     02  SD-VAR-NUMBER           PIC 9(10).
+000360     02  SD-VAR-CURRENCY-AMT     PIC S9(7)V99
+000370                 SIGN LEADING SEPARATE CHARACTER.
+000380     02  SD-CURRENCY-CODE        PIC X(03).
+000390     02  FILLER                  PIC X(10).
